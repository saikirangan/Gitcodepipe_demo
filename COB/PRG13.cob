@@ -5,6 +5,37 @@
        FILE-CONTROL.
                 SELECT EMPFIL ASSIGN TO EMPFILE
                 ORGANIZATION IS SEQUENTIAL.
+
+                SELECT PATRPT ASSIGN TO PATRPTFILE
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+                SELECT PRGERR ASSIGN TO PRGERRFILE
+                ORGANIZATION IS SEQUENTIAL.
+
+                SELECT CHKPNT ASSIGN TO CHKFILE
+                ORGANIZATION IS RELATIVE
+                ACCESS MODE IS RANDOM
+                RELATIVE KEY IS WS-CHKPNT-KEY
+                FILE STATUS IS WS-CHKPNT-STATUS.
+
+                SELECT REJFIL ASSIGN TO REJFILE
+                ORGANIZATION IS SEQUENTIAL.
+
+                SELECT CTLCARD ASSIGN TO CTLCARDFILE
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
+
+                SELECT TRNFIL ASSIGN TO TRNFILE
+                ORGANIZATION IS SEQUENTIAL.
+
+                SELECT EXTFIL ASSIGN TO EXTFILE
+                ORGANIZATION IS SEQUENTIAL.
+
+                SELECT SRTWK ASSIGN TO SRTWK1.
+
+                SELECT SRTOUT ASSIGN TO SRTFILE
+                ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPFIL
@@ -12,8 +43,168 @@
        01 FL-REC.
           05 PATN-ID    PIC X(09).
           05 FILLER    PIC X(71).
+
+       FD PATRPT.
+       01 PATRPT-REC          PIC X(132).
+
+       FD PRGERR
+            RECORDING MODE IS F.
+       01 PRGERR-REC.
+          05 ERR-PATN-ID      PIC X(09).
+          05 FILLER           PIC X(01) VALUE SPACE.
+          05 ERR-SQLCODE      PIC -9(05).
+          05 FILLER           PIC X(01) VALUE SPACE.
+          05 ERR-SQLSTATE     PIC X(05).
+          05 FILLER           PIC X(01) VALUE SPACE.
+          05 ERR-TEXT         PIC X(40).
+          05 FILLER           PIC X(17) VALUE SPACE.
+
+       FD CHKPNT
+            RECORDING MODE IS F.
+       01 CHKPNT-REC.
+          05 CKPT-PATN-ID     PIC X(09).
+          05 CKPT-READ-CT     PIC 9(07).
+          05 FILLER           PIC X(64).
+
+       FD REJFIL
+            RECORDING MODE IS F.
+       01 REJFIL-REC.
+          05 REJ-PATN-ID      PIC X(09).
+          05 FILLER           PIC X(01) VALUE SPACE.
+          05 REJ-REASON-CODE  PIC X(12).
+          05 FILLER           PIC X(01) VALUE SPACE.
+          05 REJ-TEXT         PIC X(40).
+          05 FILLER           PIC X(17) VALUE SPACE.
+
+       FD CTLCARD
+            RECORDING MODE IS F.
+       01 CTLCARD-REC.
+          05 CTL-MODE            PIC X(01).
+          05 CTL-START-ID        PIC X(09).
+          05 CTL-END-ID          PIC X(09).
+          05 CTL-AGE-THRESHOLD   PIC 9(02).
+          05 CTL-AGE-FLAG        PIC X(01).
+          05 FILLER              PIC X(58) VALUE SPACE.
+
+       FD TRNFIL
+            RECORDING MODE IS F.
+       01 TRN-REC.
+          05 TRN-PATN-ID      PIC X(09).
+          05 TRN-CODE         PIC X(01).
+          05 TRN-PATN-NAME    PIC X(20).
+          05 TRN-PATN-AGE     PIC 9(02).
+          05 TRN-PATN-BG      PIC X(03).
+          05 TRN-PATN-NUM     PIC X(12).
+          05 FILLER           PIC X(33) VALUE SPACE.
+
+       FD EXTFIL
+            RECORDING MODE IS F.
+       01 EXTFIL-REC.
+          05 EXT-PATN-ID      PIC 9(09).
+          05 EXT-PATN-NAME    PIC X(20).
+          05 EXT-PATN-AGE     PIC 9(02).
+          05 EXT-PATN-BG      PIC X(03).
+          05 EXT-PATN-NUM     PIC X(12).
+          05 FILLER           PIC X(34) VALUE SPACE.
+
+       SD SRTWK.
+       01 SRTWK-REC.
+          05 SRT-PATN-ID      PIC X(09).
+          05 FILLER           PIC X(71).
+
+       FD SRTOUT
+            RECORDING MODE IS F.
+       01 SRTOUT-REC          PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-CTL-STATUS            PIC X(02).
+       01 WS-CTL-MODE              PIC X(01) VALUE 'L'.
+       01 WS-CTL-START-ID          PIC X(09) VALUE SPACE.
+       01 WS-CTL-END-ID            PIC X(09) VALUE SPACE.
+       01 WS-CTL-AGE-THRESHOLD     PIC 9(02) VALUE ZERO.
+       01 WS-CTL-AGE-FLAG          PIC X(01) VALUE 'N'.
+       01 WS-IN-RANGE              PIC X(01) VALUE 'Y'.
+
+       01 WS-TRN-EOF               PIC A VALUE SPACE.
+
+       01 WS-MAINT-CTRS.
+          05 WS-TRN-READ-CT        PIC 9(07) VALUE ZERO.
+          05 WS-INSERT-CT          PIC 9(07) VALUE ZERO.
+          05 WS-UPDATE-CT          PIC 9(07) VALUE ZERO.
+          05 WS-DELETE-CT          PIC 9(07) VALUE ZERO.
+          05 WS-MAINT-REJECT-CT    PIC 9(07) VALUE ZERO.
+          05 WS-MAINT-ERROR-CT     PIC 9(07) VALUE ZERO.
+
+       01 WS-RPT-MAINT-SUMMARY-HDG.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(33) VALUE
+             'PATIENT MAINTENANCE RUN SUMMARY'.
+
+       01 WS-RPT-BG-SUMMARY-HDG.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(26) VALUE
+             'BLOOD GROUP DEMAND SUMMARY'.
+          05 BG-HDG-QUALIFIER PIC X(17) VALUE SPACE.
+
+       01 WS-BG-USED               PIC 9(03) VALUE ZERO.
+       01 WS-BG-FOUND-SW           PIC X(01) VALUE 'N'.
+       01 WS-BG-IDX                PIC 9(03).
+       01 WS-BG-DROPPED-CT         PIC 9(07) VALUE ZERO.
+
+       01 WS-BG-TABLE.
+          05 WS-BG-ENTRY OCCURS 20 TIMES.
+             10 WS-BG-CODE         PIC X(03) VALUE SPACE.
+             10 WS-BG-COUNT        PIC 9(07) VALUE ZERO.
+
+       01 WS-SRT-EOF               PIC X(01) VALUE 'N'.
+       01 WS-PREV-PATN-ID          PIC X(09) VALUE SPACE.
+       01 WS-DUP-COUNT             PIC 9(07) VALUE ZERO.
+
+       01 WS-RPT-DUP-HDG.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(29) VALUE
+             'DUPLICATE PATN-ID EXCEPTIONS'.
+
+       01 WS-RPT-DUP-LINE.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(20) VALUE
+             'DUPLICATE PATN-ID: '.
+          05 DUP-PATN-ID     PIC X(09).
+
+       01 WS-RPT-DUP-TOTAL-LINE.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(26) VALUE
+             'TOTAL DUPLICATE IDS FOUND:'.
+          05 DUP-TOTAL       PIC Z,ZZZ,ZZ9.
+
+       01 WS-CHKPNT-KEY           PIC 9(04) VALUE 1.
+       01 WS-CHKPNT-STATUS        PIC X(02).
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 1000.
+       01 WS-RESTART-CT           PIC 9(07) VALUE ZERO.
+
+       01 WS-RETURN-CODE      PIC 9(04) VALUE ZERO.
+
+       01 WS-RUN-CTRS.
+          05 WS-READ-CT       PIC 9(07) VALUE ZERO.
+          05 WS-PROCESSED-CT  PIC 9(07) VALUE ZERO.
+          05 WS-FOUND-CT      PIC 9(07) VALUE ZERO.
+          05 WS-NOTFOUND-CT   PIC 9(07) VALUE ZERO.
+          05 WS-ERROR-CT      PIC 9(07) VALUE ZERO.
+          05 WS-REJECT-CT     PIC 9(07) VALUE ZERO.
+          05 WS-RANGE-FILTERED-CT PIC 9(07) VALUE ZERO.
+          05 WS-AGE-FILTERED-CT   PIC 9(07) VALUE ZERO.
+
+       01 WS-RPT-SUMMARY-HDG.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(30) VALUE
+             'RUN CONTROL/BALANCING SUMMARY'.
+
+       01 WS-RPT-SUMMARY-LINE.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 SUM-LABEL       PIC X(26).
+          05 SUM-COUNT       PIC Z,ZZZ,ZZ9.
+
        01 WS-FL-REC.
           05 FL-PATN-ID PIC X(09).
           05 FILLER    PIC X(71).
@@ -21,6 +212,56 @@
 
        01 WS-EOF    PIC A VALUE SPACE.
 
+       01 WS-RUN-DATE.
+          05 WS-RUN-YY       PIC 9(02).
+          05 WS-RUN-MM       PIC 9(02).
+          05 WS-RUN-DD       PIC 9(02).
+
+       01 WS-REPORT-CTRS.
+          05 WS-LINE-CT        PIC 9(02) VALUE ZERO.
+          05 WS-PAGE-CT        PIC 9(03) VALUE ZERO.
+          05 WS-LINES-PER-PAGE PIC 9(02) VALUE 20.
+
+       01 WS-RPT-HDG1.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(09) VALUE 'PROGRAM:'.
+          05 HDG1-PGM        PIC X(08) VALUE 'PRG13'.
+          05 FILLER          PIC X(15) VALUE SPACE.
+          05 FILLER          PIC X(14) VALUE 'PATIENT REPORT'.
+          05 FILLER          PIC X(15) VALUE SPACE.
+          05 FILLER          PIC X(06) VALUE 'PAGE:'.
+          05 HDG1-PAGE       PIC ZZ9.
+
+       01 WS-RPT-HDG2.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(10) VALUE 'RUN DATE:'.
+          05 HDG2-MM         PIC 99.
+          05 FILLER          PIC X(01) VALUE '/'.
+          05 HDG2-DD         PIC 99.
+          05 FILLER          PIC X(01) VALUE '/'.
+          05 HDG2-YY         PIC 99.
+
+       01 WS-RPT-HDG3.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(10) VALUE 'PATN-ID'.
+          05 FILLER          PIC X(22) VALUE 'PATN-NAME'.
+          05 FILLER          PIC X(06) VALUE 'AGE'.
+          05 FILLER          PIC X(06) VALUE 'BG'.
+          05 FILLER          PIC X(14) VALUE 'PATN-NUM'.
+
+       01 WS-RPT-DETAIL.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 DTL-PATN-ID     PIC X(10).
+          05 DTL-PATN-NAME   PIC X(22).
+          05 DTL-PATN-AGE    PIC ZZ9.
+          05 FILLER          PIC X(03) VALUE SPACE.
+          05 DTL-PATN-BG     PIC X(06).
+          05 DTL-PATN-NUM    PIC X(14).
+
+       01 WS-RPT-FOOTER.
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 FILLER          PIC X(16) VALUE '*** END OF PAGE'.
+
             EXEC SQL
                INCLUDE SQLCA
             END-EXEC.
@@ -38,40 +279,638 @@
 
        PROCEDURE DIVISION.
 
+            PERFORM Z000-INIT-PARA.
+
+            EVALUATE WS-CTL-MODE
+            WHEN 'M'
+                 PERFORM Y100-MAINT-DRIVER-PARA
+            WHEN OTHER
+                 PERFORM Y000-LOOKUP-DRIVER-PARA
+            END-EVALUATE.
+
+            CLOSE PATRPT.
+            CLOSE PRGERR.
+            CLOSE REJFIL.
+
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+            STOP RUN.
+
+       Y000-LOOKUP-DRIVER-PARA.
+
+            IF WS-RESTART-CT = ZERO
+               PERFORM D000-DETECT-DUPLICATES-PARA
+            END-IF.
+
+            IF WS-RESTART-CT > ZERO
+               OPEN EXTEND EXTFIL
+            ELSE
+               OPEN OUTPUT EXTFIL
+            END-IF.
+
             OPEN INPUT EMPFIL.
 
             PERFORM UNTIL WS-EOF = 'Y'
 
                READ EMPFIL INTO WS-FL-REC
                  AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END PERFORM A000-WRITE-PARA
+                 NOT AT END
+                      ADD 1 TO WS-READ-CT
+                      IF WS-READ-CT > WS-RESTART-CT
+                         ADD 1 TO WS-PROCESSED-CT
+                         PERFORM A000-WRITE-PARA
+                         IF FUNCTION MOD(WS-READ-CT
+                            WS-CHECKPOINT-INTERVAL) = 0
+                            PERFORM Z920-WRITE-CHECKPOINT-PARA
+                         END-IF
+                      END-IF
                END-READ
 
             END-PERFORM.
 
             CLOSE EMPFIL.
+            CLOSE EXTFIL.
 
-            STOP RUN.
+            PERFORM Z910-PRINT-SUMMARY-PARA.
+
+            PERFORM Z915-PRINT-BG-SUMMARY-PARA.
+
+            PERFORM Z900-CLOSE-RPT-PARA.
+
+            PERFORM Z930-RESET-CHECKPOINT-PARA.
+
+            CLOSE CHKPNT.
+
+       Y100-MAINT-DRIVER-PARA.
+
+            OPEN INPUT TRNFIL.
+
+            PERFORM UNTIL WS-TRN-EOF = 'Y'
+
+               READ TRNFIL INTO TRN-REC
+                 AT END MOVE 'Y' TO WS-TRN-EOF
+                 NOT AT END
+                      ADD 1 TO WS-TRN-READ-CT
+                      PERFORM C000-MAINT-PARA
+               END-READ
+
+            END-PERFORM.
+
+            CLOSE TRNFIL.
+
+            PERFORM Z940-PRINT-MAINT-SUMMARY-PARA.
+
+            PERFORM Z900-CLOSE-RPT-PARA.
 
        A000-WRITE-PARA.
 
-             COMPUTE WS-PATN-ID = FUNCTION NUMVAL(FL-PATN-ID)
+             IF FL-PATN-ID NOT NUMERIC
+                PERFORM B040-REJECT-PARA
+             ELSE
+                PERFORM B060-CHECK-RANGE-PARA
+                IF WS-IN-RANGE = 'N'
+                   ADD 1 TO WS-RANGE-FILTERED-CT
+                ELSE
+                   COMPUTE WS-PATN-ID = FUNCTION NUMVAL(FL-PATN-ID)
+
+                   EXEC SQL
+                     SELECT  PATN_NAME, PATN_AGE, PATN_BG, PATN_NUM
+                     INTO  :WS-PATN-NAME, :WS-PATN-AGE, :WS-PATN-BG,
+                           :WS-PATN-NUM
+                     FROM PATIENT
+                     WHERE PATN_ID = :WS-PATN-ID
+                   END-EXEC
+
+                   EVALUATE SQLCODE
+                   WHEN 100
+                        PERFORM B045-NOTFOUND-PARA
+                        ADD 1 TO WS-NOTFOUND-CT
+                   WHEN 0
+                        PERFORM B050-TALLY-BG-PARA
+                        IF WS-CTL-AGE-FLAG = 'Y'
+                           AND WS-PATN-AGE NOT > WS-CTL-AGE-THRESHOLD
+                           ADD 1 TO WS-AGE-FILTERED-CT
+                        ELSE
+                           ADD 1 TO WS-FOUND-CT
+                           PERFORM B000-PRINT-DETAIL-PARA
+                        END-IF
+                   WHEN OTHER
+                        ADD 1 TO WS-ERROR-CT
+                        PERFORM B030-SQL-ERROR-PARA
+                   END-EVALUATE
+                END-IF
+             END-IF.
+
+       B060-CHECK-RANGE-PARA.
+
+             MOVE 'Y' TO WS-IN-RANGE
+
+             IF WS-CTL-START-ID NOT = SPACE
+                AND FL-PATN-ID < WS-CTL-START-ID
+                MOVE 'N' TO WS-IN-RANGE
+             END-IF
+
+             IF WS-CTL-END-ID NOT = SPACE
+                AND FL-PATN-ID > WS-CTL-END-ID
+                MOVE 'N' TO WS-IN-RANGE
+             END-IF.
+
+       B045-NOTFOUND-PARA.
+
+             MOVE SPACES            TO REJFIL-REC
+             MOVE FL-PATN-ID        TO REJ-PATN-ID
+             MOVE 'NOT-FOUND'       TO REJ-REASON-CODE
+             MOVE 'NO SUCH RECORD FOUND ON PATIENT' TO REJ-TEXT
+
+             WRITE REJFIL-REC.
 
-             EXEC SQL
-               SELECT  PATN_NAME, PATN_AGE, PATN_BG, PATN_NUM
-               INTO  :WS-PATN-NAME, :WS-PATN-AGE, :WS-PATN-BG,
-                     :WS-PATN-NUM
-               FROM PATIENT
-               WHERE PATN_ID = :WS-PATN-ID
-             END-EXEC.
+       B040-REJECT-PARA.
 
+             MOVE SPACES            TO REJFIL-REC
+             MOVE FL-PATN-ID        TO REJ-PATN-ID
+             MOVE 'NONNUM-ID'       TO REJ-REASON-CODE
+             MOVE 'PATN-ID ON EMPFIL IS NOT NUMERIC' TO REJ-TEXT
+
+             WRITE REJFIL-REC
+
+             ADD 1 TO WS-REJECT-CT.
+
+       B030-SQL-ERROR-PARA.
+
+             MOVE SPACES          TO PRGERR-REC
+             MOVE FL-PATN-ID      TO ERR-PATN-ID
+             MOVE SQLCODE         TO ERR-SQLCODE
+             MOVE SQLSTATE        TO ERR-SQLSTATE
+             MOVE 'DB2 ERROR ON PATIENT SELECT' TO ERR-TEXT
+
+             WRITE PRGERR-REC
+
+             MOVE 16 TO WS-RETURN-CODE.
+
+       B000-PRINT-DETAIL-PARA.
+
+             IF WS-LINE-CT = ZERO OR WS-LINE-CT >= WS-LINES-PER-PAGE
+                PERFORM B010-PRINT-HEADING-PARA
+             END-IF.
+
+             MOVE SPACES TO WS-RPT-DETAIL
+             MOVE FL-PATN-ID   TO DTL-PATN-ID
+             MOVE WS-PATN-NAME TO DTL-PATN-NAME
+             MOVE WS-PATN-AGE  TO DTL-PATN-AGE
+             MOVE WS-PATN-BG   TO DTL-PATN-BG
+             MOVE WS-PATN-NUM  TO DTL-PATN-NUM
+
+             WRITE PATRPT-REC FROM WS-RPT-DETAIL
+             ADD 1 TO WS-LINE-CT
+
+             MOVE WS-PATN-ID   TO EXT-PATN-ID
+             MOVE WS-PATN-NAME TO EXT-PATN-NAME
+             MOVE WS-PATN-AGE  TO EXT-PATN-AGE
+             MOVE WS-PATN-BG   TO EXT-PATN-BG
+             MOVE WS-PATN-NUM  TO EXT-PATN-NUM
+             WRITE EXTFIL-REC.
+
+       B010-PRINT-HEADING-PARA.
+
+             IF WS-PAGE-CT NOT = ZERO
+                PERFORM B020-PRINT-PAGE-FOOTER-PARA
+             END-IF.
+
+             ADD 1 TO WS-PAGE-CT
+             MOVE WS-PAGE-CT TO HDG1-PAGE
+             MOVE WS-RUN-MM  TO HDG2-MM
+             MOVE WS-RUN-DD  TO HDG2-DD
+             MOVE WS-RUN-YY  TO HDG2-YY
+
+             WRITE PATRPT-REC FROM WS-RPT-HDG1
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-HDG2
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-HDG3
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+
+             MOVE ZERO TO WS-LINE-CT.
+
+       B020-PRINT-PAGE-FOOTER-PARA.
+
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-FOOTER.
+
+       B050-TALLY-BG-PARA.
+
+             MOVE 'N' TO WS-BG-FOUND-SW
+             PERFORM VARYING WS-BG-IDX FROM 1 BY 1
+                     UNTIL WS-BG-IDX > WS-BG-USED
+                OR WS-BG-FOUND-SW = 'Y'
+                IF WS-BG-CODE(WS-BG-IDX) = WS-PATN-BG
+                   ADD 1 TO WS-BG-COUNT(WS-BG-IDX)
+                   MOVE 'Y' TO WS-BG-FOUND-SW
+                END-IF
+             END-PERFORM.
+
+             IF WS-BG-FOUND-SW = 'N'
+                IF WS-BG-USED < 20
+                   ADD 1 TO WS-BG-USED
+                   MOVE WS-PATN-BG TO WS-BG-CODE(WS-BG-USED)
+                   MOVE 1 TO WS-BG-COUNT(WS-BG-USED)
+                ELSE
+                   ADD 1 TO WS-BG-DROPPED-CT
+                   MOVE SPACES          TO PRGERR-REC
+                   MOVE FL-PATN-ID      TO ERR-PATN-ID
+                   MOVE 'BLOOD GROUP TABLE FULL, CODE DROPPED'
+                                        TO ERR-TEXT
+                   WRITE PRGERR-REC
+                END-IF
+             END-IF.
+
+       D000-DETECT-DUPLICATES-PARA.
+
+             SORT SRTWK ON ASCENDING KEY SRT-PATN-ID
+                  USING EMPFIL
+                  GIVING SRTOUT
+
+             PERFORM B010-PRINT-HEADING-PARA
+
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-DUP-HDG
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             ADD 3 TO WS-LINE-CT
+
+             MOVE SPACES TO WS-PREV-PATN-ID
+             MOVE 'N'    TO WS-SRT-EOF
+
+             OPEN INPUT SRTOUT
+
+             PERFORM UNTIL WS-SRT-EOF = 'Y'
+                READ SRTOUT
+                  AT END MOVE 'Y' TO WS-SRT-EOF
+                  NOT AT END PERFORM D010-CHECK-DUP-PARA
+                END-READ
+             END-PERFORM
+
+             CLOSE SRTOUT
+
+             MOVE WS-DUP-COUNT TO DUP-TOTAL
+             WRITE PATRPT-REC FROM WS-RPT-DUP-TOTAL-LINE
+             ADD 1 TO WS-LINE-CT.
+
+       D010-CHECK-DUP-PARA.
+
+             IF SRTOUT-REC(1:9) = WS-PREV-PATN-ID
+                AND WS-PREV-PATN-ID NOT = SPACES
+                IF WS-LINE-CT = ZERO OR WS-LINE-CT >= WS-LINES-PER-PAGE
+                   PERFORM B010-PRINT-HEADING-PARA
+                   WRITE PATRPT-REC FROM WS-RPT-DUP-HDG
+                   MOVE SPACES TO PATRPT-REC
+                   WRITE PATRPT-REC
+                   ADD 2 TO WS-LINE-CT
+                END-IF
+                MOVE SPACES              TO WS-RPT-DUP-LINE
+                MOVE SRTOUT-REC(1:9)     TO DUP-PATN-ID
+                WRITE PATRPT-REC FROM WS-RPT-DUP-LINE
+                ADD 1 TO WS-LINE-CT
+                ADD 1 TO WS-DUP-COUNT
+             END-IF
+
+             MOVE SRTOUT-REC(1:9) TO WS-PREV-PATN-ID.
+
+       C000-MAINT-PARA.
+
+             IF TRN-PATN-ID NOT NUMERIC
+                MOVE SPACES            TO REJFIL-REC
+                MOVE TRN-PATN-ID       TO REJ-PATN-ID
+                MOVE 'NONNUM-ID'       TO REJ-REASON-CODE
+                MOVE 'PATN-ID ON TRNFIL IS NOT NUMERIC' TO REJ-TEXT
+                WRITE REJFIL-REC
+                ADD 1 TO WS-MAINT-REJECT-CT
+             ELSE
+                COMPUTE WS-PATN-ID = FUNCTION NUMVAL(TRN-PATN-ID)
+                PERFORM C020-MAINT-TRANSACTION-PARA
+             END-IF.
+
+       C020-MAINT-TRANSACTION-PARA.
+
+             EVALUATE TRN-CODE
+             WHEN 'A'
+                  MOVE TRN-PATN-NAME TO WS-PATN-NAME
+                  MOVE TRN-PATN-AGE  TO WS-PATN-AGE
+                  MOVE TRN-PATN-BG   TO WS-PATN-BG
+                  MOVE TRN-PATN-NUM  TO WS-PATN-NUM
+                  EXEC SQL
+                     INSERT INTO PATIENT
+                        (PATN_ID, PATN_NAME, PATN_AGE, PATN_BG,
+                         PATN_NUM)
+                     VALUES
+                        (:WS-PATN-ID, :WS-PATN-NAME,
+                         :WS-PATN-AGE, :WS-PATN-BG, :WS-PATN-NUM)
+                  END-EXEC
+                  PERFORM C010-MAINT-RESULT-PARA
+                  IF SQLCODE = 0
+                     ADD 1 TO WS-INSERT-CT
+                  END-IF
+             WHEN 'C'
+                  MOVE TRN-PATN-NAME TO WS-PATN-NAME
+                  MOVE TRN-PATN-AGE  TO WS-PATN-AGE
+                  MOVE TRN-PATN-BG   TO WS-PATN-BG
+                  MOVE TRN-PATN-NUM  TO WS-PATN-NUM
+                  EXEC SQL
+                     UPDATE PATIENT
+                     SET PATN_NAME = :WS-PATN-NAME,
+                         PATN_AGE  = :WS-PATN-AGE,
+                         PATN_BG   = :WS-PATN-BG,
+                         PATN_NUM  = :WS-PATN-NUM
+                     WHERE PATN_ID = :WS-PATN-ID
+                  END-EXEC
+                  PERFORM C010-MAINT-RESULT-PARA
+                  IF SQLCODE = 0
+                     ADD 1 TO WS-UPDATE-CT
+                  END-IF
+             WHEN 'D'
+                  EXEC SQL
+                     DELETE FROM PATIENT
+                     WHERE PATN_ID = :WS-PATN-ID
+                  END-EXEC
+                  PERFORM C010-MAINT-RESULT-PARA
+                  IF SQLCODE = 0
+                     ADD 1 TO WS-DELETE-CT
+                  END-IF
+             WHEN OTHER
+                  MOVE SPACES          TO REJFIL-REC
+                  MOVE TRN-PATN-ID     TO REJ-PATN-ID
+                  MOVE 'BAD-TRN-CODE'  TO REJ-REASON-CODE
+                  MOVE 'TRANSACTION CODE NOT A/C/D' TO REJ-TEXT
+                  WRITE REJFIL-REC
+                  ADD 1 TO WS-MAINT-REJECT-CT
+             END-EVALUATE.
+
+       C010-MAINT-RESULT-PARA.
 
              EVALUATE SQLCODE
-             WHEN 100
-                  DISPLAY 'NO SUCH RECORD FOUND'
              WHEN 0
-                  DISPLAY 'PATN-NAME: ' WS-PATN-NAME
-                  DISPLAY 'PATN-AGE:  ' WS-PATN-AGE
-                  DISPLAY 'PATN-BG:  ' WS-PATN-BG
-                  DISPLAY 'PATN-NUM: ' WS-PATN-NUM
-             END-EVALUATE.
\ No newline at end of file
+                  CONTINUE
+             WHEN 100
+                  MOVE SPACES          TO REJFIL-REC
+                  MOVE TRN-PATN-ID     TO REJ-PATN-ID
+                  MOVE 'NOT-ON-FILE'   TO REJ-REASON-CODE
+                  MOVE 'PATN-ID NOT ON FILE FOR TRANSACTION'
+                                       TO REJ-TEXT
+                  WRITE REJFIL-REC
+                  ADD 1 TO WS-MAINT-REJECT-CT
+             WHEN OTHER
+                  MOVE SPACES          TO PRGERR-REC
+                  MOVE TRN-PATN-ID     TO ERR-PATN-ID
+                  MOVE SQLCODE         TO ERR-SQLCODE
+                  MOVE SQLSTATE        TO ERR-SQLSTATE
+                  MOVE 'DB2 ERROR ON PATIENT MAINTENANCE' TO ERR-TEXT
+                  WRITE PRGERR-REC
+                  ADD 1 TO WS-MAINT-ERROR-CT
+                  MOVE 16 TO WS-RETURN-CODE
+             END-EVALUATE.
+
+       Z000-INIT-PARA.
+
+             ACCEPT WS-RUN-DATE FROM DATE
+             PERFORM Z005-READ-CONTROL-CARD-PARA
+
+             IF WS-CTL-MODE NOT = 'M'
+                PERFORM Z925-OPEN-CHECKPOINT-PARA
+             END-IF
+
+             PERFORM Z008-OPEN-RPT-FILES-PARA.
+
+       Z008-OPEN-RPT-FILES-PARA.
+
+             IF WS-RESTART-CT > ZERO
+                OPEN EXTEND PATRPT
+                OPEN EXTEND PRGERR
+                OPEN EXTEND REJFIL
+             ELSE
+                OPEN OUTPUT PATRPT
+                OPEN OUTPUT PRGERR
+                OPEN OUTPUT REJFIL
+             END-IF.
+
+       Z005-READ-CONTROL-CARD-PARA.
+
+             MOVE 'L'    TO WS-CTL-MODE
+             MOVE SPACE  TO WS-CTL-START-ID
+             MOVE SPACE  TO WS-CTL-END-ID
+             MOVE ZERO   TO WS-CTL-AGE-THRESHOLD
+             MOVE 'N'    TO WS-CTL-AGE-FLAG
+
+             OPEN INPUT CTLCARD
+
+             IF WS-CTL-STATUS = '00'
+                READ CTLCARD
+                IF WS-CTL-STATUS = '00'
+                   MOVE CTL-MODE          TO WS-CTL-MODE
+                   MOVE CTL-START-ID      TO WS-CTL-START-ID
+                   MOVE CTL-END-ID        TO WS-CTL-END-ID
+                   MOVE CTL-AGE-THRESHOLD TO WS-CTL-AGE-THRESHOLD
+                   MOVE CTL-AGE-FLAG      TO WS-CTL-AGE-FLAG
+                END-IF
+                CLOSE CTLCARD
+             END-IF.
+
+       Z925-OPEN-CHECKPOINT-PARA.
+
+             OPEN I-O CHKPNT
+
+             IF WS-CHKPNT-STATUS = '35'
+                OPEN OUTPUT CHKPNT
+                MOVE SPACES TO CHKPNT-REC
+                MOVE ZERO   TO CKPT-READ-CT
+                WRITE CHKPNT-REC
+                CLOSE CHKPNT
+                OPEN I-O CHKPNT
+                MOVE ZERO TO WS-RESTART-CT
+             ELSE
+                READ CHKPNT
+                IF WS-CHKPNT-STATUS = '00'
+                   MOVE CKPT-READ-CT TO WS-RESTART-CT
+                ELSE
+                   MOVE ZERO TO WS-RESTART-CT
+                END-IF
+             END-IF.
+
+       Z920-WRITE-CHECKPOINT-PARA.
+
+             MOVE FL-PATN-ID  TO CKPT-PATN-ID
+             MOVE WS-READ-CT  TO CKPT-READ-CT
+             REWRITE CHKPNT-REC
+
+             IF WS-CHKPNT-STATUS NOT = '00'
+                MOVE SPACES          TO PRGERR-REC
+                MOVE FL-PATN-ID      TO ERR-PATN-ID
+                MOVE 'CHECKPOINT WRITE FAILED, STATUS '
+                                     TO ERR-TEXT
+                MOVE WS-CHKPNT-STATUS TO ERR-SQLSTATE
+                WRITE PRGERR-REC
+                MOVE 16 TO WS-RETURN-CODE
+             END-IF.
+
+       Z930-RESET-CHECKPOINT-PARA.
+
+             MOVE SPACES TO CKPT-PATN-ID
+             MOVE ZERO   TO CKPT-READ-CT
+             REWRITE CHKPNT-REC
+
+             IF WS-CHKPNT-STATUS NOT = '00'
+                MOVE SPACES           TO PRGERR-REC
+                MOVE SPACES           TO ERR-PATN-ID
+                MOVE 'CHECKPOINT RESET FAILED, STATUS '
+                                      TO ERR-TEXT
+                MOVE WS-CHKPNT-STATUS TO ERR-SQLSTATE
+                WRITE PRGERR-REC
+                MOVE 16 TO WS-RETURN-CODE
+             END-IF.
+
+       Z910-PRINT-SUMMARY-PARA.
+
+             PERFORM B010-PRINT-HEADING-PARA
+
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-HDG
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'EMPFIL RECORDS READ:'     TO SUM-LABEL
+             MOVE WS-READ-CT                 TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'RECORDS PROCESSED:'       TO SUM-LABEL
+             MOVE WS-PROCESSED-CT            TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'PATIENTS FOUND:'          TO SUM-LABEL
+             MOVE WS-FOUND-CT                TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'PATIENTS NOT FOUND:'      TO SUM-LABEL
+             MOVE WS-NOTFOUND-CT             TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'RECORDS IN ERROR:'        TO SUM-LABEL
+             MOVE WS-ERROR-CT                TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'RECORDS REJECTED:'        TO SUM-LABEL
+             MOVE WS-REJECT-CT               TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'EXCLUDED BY ID RANGE:'     TO SUM-LABEL
+             MOVE WS-RANGE-FILTERED-CT       TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'EXCLUDED BY AGE THRESHOLD:' TO SUM-LABEL
+             MOVE WS-AGE-FILTERED-CT         TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE.
+
+       Z915-PRINT-BG-SUMMARY-PARA.
+
+             IF WS-RESTART-CT > ZERO
+                MOVE '(SINCE RESTART)' TO BG-HDG-QUALIFIER
+             ELSE
+                MOVE SPACES             TO BG-HDG-QUALIFIER
+             END-IF
+
+             PERFORM B010-PRINT-HEADING-PARA
+
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-BG-SUMMARY-HDG
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             ADD 3 TO WS-LINE-CT
+
+             PERFORM VARYING WS-BG-IDX FROM 1 BY 1
+                     UNTIL WS-BG-IDX > WS-BG-USED
+                IF WS-LINE-CT >= WS-LINES-PER-PAGE
+                   PERFORM B010-PRINT-HEADING-PARA
+                   WRITE PATRPT-REC FROM WS-RPT-BG-SUMMARY-HDG
+                   MOVE SPACES TO PATRPT-REC
+                   WRITE PATRPT-REC
+                   ADD 2 TO WS-LINE-CT
+                END-IF
+                MOVE SPACES              TO WS-RPT-SUMMARY-LINE
+                MOVE WS-BG-CODE(WS-BG-IDX)  TO SUM-LABEL
+                MOVE WS-BG-COUNT(WS-BG-IDX) TO SUM-COUNT
+                WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+                ADD 1 TO WS-LINE-CT
+             END-PERFORM
+
+             IF WS-BG-DROPPED-CT > ZERO
+                IF WS-LINE-CT >= WS-LINES-PER-PAGE
+                   PERFORM B010-PRINT-HEADING-PARA
+                   WRITE PATRPT-REC FROM WS-RPT-BG-SUMMARY-HDG
+                   MOVE SPACES TO PATRPT-REC
+                   WRITE PATRPT-REC
+                   ADD 2 TO WS-LINE-CT
+                END-IF
+                MOVE SPACES              TO WS-RPT-SUMMARY-LINE
+                MOVE 'BG CODES DROPPED:'    TO SUM-LABEL
+                MOVE WS-BG-DROPPED-CT       TO SUM-COUNT
+                WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+                ADD 1 TO WS-LINE-CT
+             END-IF.
+
+       Z940-PRINT-MAINT-SUMMARY-PARA.
+
+             PERFORM B010-PRINT-HEADING-PARA
+
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+             WRITE PATRPT-REC FROM WS-RPT-MAINT-SUMMARY-HDG
+             MOVE SPACES TO PATRPT-REC
+             WRITE PATRPT-REC
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'TRANSACTIONS READ:'       TO SUM-LABEL
+             MOVE WS-TRN-READ-CT             TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'PATIENTS ADDED:'          TO SUM-LABEL
+             MOVE WS-INSERT-CT               TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'PATIENTS CHANGED:'        TO SUM-LABEL
+             MOVE WS-UPDATE-CT               TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'PATIENTS DELETED:'        TO SUM-LABEL
+             MOVE WS-DELETE-CT               TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'TRANSACTIONS REJECTED:'   TO SUM-LABEL
+             MOVE WS-MAINT-REJECT-CT         TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE
+
+             MOVE SPACES         TO WS-RPT-SUMMARY-LINE
+             MOVE 'TRANSACTIONS IN ERROR:'   TO SUM-LABEL
+             MOVE WS-MAINT-ERROR-CT          TO SUM-COUNT
+             WRITE PATRPT-REC FROM WS-RPT-SUMMARY-LINE.
+
+       Z900-CLOSE-RPT-PARA.
+
+             IF WS-PAGE-CT NOT = ZERO
+                PERFORM B020-PRINT-PAGE-FOOTER-PARA
+             END-IF.
